@@ -5,18 +5,30 @@
        input-output section.
        file-control.
            select f-fichierCommande1 assign to "E:\Emma\DUGS\fichierCommande1.csv"
-           organization is line sequential.
+           organization is line sequential
+           file status is StatutFichierCommande1.
            select f-fichierCommande2 assign to "E:\Emma\DUGS\fichierCommande2.csv"
-           organization is line sequential.
+           organization is line sequential
+           file status is StatutFichierCommande2.
            select f-fichierCommande3 assign to "E:\Emma\DUGS\fichierCommande3.csv"
-           organization is line sequential.
+           organization is line sequential
+           file status is StatutFichierCommande3.
            select f-fichierCommande4 assign to "E:\Emma\DUGS\fichierCommande4.csv"
-           organization is line sequential.
+           organization is line sequential
+           file status is StatutFichierCommande4.
 
            select f-fichierEtatStock assign to "E:\Emma\DUGS\fichierEtatStock.txt"
            organization is line sequential.
            select f-fichierCommandeStockBas assign to "E:\Emma\DUGS\fichierCommandeStockBas.txt"
            organization is line sequential.
+           select f-fichierJournalCommande assign to "E:\Emma\DUGS\fichierJournalCommande.txt"
+           organization is line sequential.
+           select f-fichierRejetCommande assign to "E:\Emma\DUGS\fichierRejetCommande.txt"
+           organization is line sequential.
+           select f-fichierValorisationStock assign to "E:\Emma\DUGS\fichierValorisationStock.txt"
+           organization is line sequential.
+           select f-fichierSuiviLivraison assign to "E:\Emma\DUGS\fichierSuiviLivraison.txt"
+           organization is line sequential.
 
 
 
@@ -36,6 +48,14 @@
        01 e-fichierEtatStock pic x(255).
        fd f-fichierCommandeStockBas record varying from 0 to 255.
        01 e-fichierCommandeStockBas pic x(255).
+       fd f-fichierJournalCommande record varying from 0 to 255.
+       01 e-fichierJournalCommande pic x(255).
+       fd f-fichierRejetCommande record varying from 0 to 255.
+       01 e-fichierRejetCommande pic x(255).
+       fd f-fichierValorisationStock record varying from 0 to 255.
+       01 e-fichierValorisationStock pic x(255).
+       fd f-fichierSuiviLivraison record varying from 0 to 255.
+       01 e-fichierSuiviLivraison pic x(255).
 
 
        working-storage section.
@@ -65,6 +85,54 @@
        77 ChoixFournisseur pic X(30).
        77 ChoixEcranFournisseur pic 99 value 0.
 
+      *    Statuts des fichiers d'entree, pour ne pas planter le
+      *    traitement de nuit quand un fournisseur ne depose pas de
+      *    fichier un soir donne.
+       77 StatutFichierCommande1 pic XX.
+       77 StatutFichierCommande2 pic XX.
+       77 StatutFichierCommande3 pic XX.
+       77 StatutFichierCommande4 pic XX.
+       77 StatutFichierCommandeCourant pic XX.
+
+      *    Traitement de nuit (intégration automatique de tous les fichiers)
+       77 ParametreLancement pic x(20).
+       77 ModeTraitementLot pic x value "N".
+       77 EOTL pic 9.
+       77 NoFichierLot pic 9.
+
+       01 LigneJournalCommande.
+         10 filler pic x(7) value "Fichier".
+         10 filler pic x.
+         10 jl-no-fichier pic x.
+         10 filler pic x(3).
+         10 jl-statut pic x(7).
+         10 filler pic x(3).
+         10 jl-message pic x(80).
+         10 filler pic x(3).
+         10 filler pic x(5) value "Date:".
+         10 jl-jour pic 99.
+         10 filler pic x value "/".
+         10 jl-mois pic 99.
+         10 filler pic x value "/".
+         10 jl-annee pic 9999.
+
+      *    Rapport detaille des lignes rejetees d'un fichier de commande
+       77 NbRejetCommande pic 9(5).
+       01 LigneRejetCommande.
+         10 filler pic x(5) value "Ligne".
+         10 filler pic x.
+         10 rj-no-ligne pic zzzz9.
+         10 filler pic x(3).
+         10 filler pic x(7) value "Raison:".
+         10 rj-raison pic x(80).
+       01 EnteteRejetCommande.
+         10 filler pic x(42) value
+             "Rejets du fichier de commande no ".
+         10 er-no-fichier pic x.
+       01 FinRejetCommande.
+         10 filler pic x(20) value "Nombre total rejets:".
+         10 fr-nb-rejet pic zzzz9.
+
        77 ChoixDetailArticle pic x.
        77 ChoixAjoutArticle pic x.
        77 ChoixModifArticle pic x.
@@ -110,6 +178,7 @@
            10 code_fournisseur sql char (10).
            10 no_commande sql char (10).
            10 date_commande pic x(8).
+           10 date_livraison_prevue pic x(8).
            10 code_article pic 9(10).
            10 quantite pic 9(10).
 
@@ -118,6 +187,11 @@
        77 NoLigneCommande pic 9(10).
        77 TotalLigneCommande pic 9(10).
        77 Choix pic x.
+
+      *    Controle de non re-traitement d'un fichier de commande
+       77 SommeControleFichier pic 9(10).
+       77 SommeControleFichierRecupere pic 9(10).
+       77 VerifFichierDejaTraite pic 9.
        
        01 DetailArticleInput.
          10 code_article pic 9(5).
@@ -126,6 +200,7 @@
          10 quantite_stock pic 9(5).
          10 quantite_min pic 9(5).
          10 quantite_mediane pic 9(5).
+         10 prix_achat pic 9(7)v99.
          10 date_crea sql date.
          10 date_modif sql date.
          10 raison_sociale sql char-varying (50).
@@ -136,6 +211,7 @@
          10 quantite_stock pic 9(5).
          10 quantite_min pic 9(5).
          10 quantite_mediane pic 9(5).
+         10 prix_achat pic 9(7)v99.
          10 raison_sociale sql char-varying (50).
 
 
@@ -146,6 +222,7 @@
          10 quantite_stock pic 9(5).
          10 quantite_min pic 9(5).
          10 quantite_mediane pic 9(5).
+         10 prix_achat pic 9(7)v99.
 
 
        01 SuppArticleInput.
@@ -157,6 +234,25 @@
          10 quantite_mediane pic 9(5).
 
 
+       01 SortieStockInput.
+         10 raison_sociale sql char-varying (50).
+         10 libelle sql char-varying (50).
+         10 quantite_stock pic 9(5).
+         10 quantite_min pic 9(5).
+         10 quantite_mediane pic 9(5).
+         10 quantite_sortie pic 9(5).
+
+      *    Association d un article a plusieurs fournisseurs, avec un prix
+      *    different par fournisseur - utilise pour choisir le fournisseur
+      *    le moins cher lors du reapprovisionnement.
+       01 FournisseurArticleInput.
+         10 code_article pic 9(5).
+         10 libelle pic x(50).
+         10 id_fournisseur pic 9(5).
+         10 raison_sociale pic x(50).
+         10 prix_unitaire pic 9(7)v99.
+         10 prefere pic 9.
+
        01 ArticleRecupere.
          10 code_article pic 9(5).
          10 id_fournisseur pic 9(5).
@@ -164,6 +260,7 @@
          10 quantite_stock pic 9(5).
          10 quantite_min pic 9(5).
          10 quantite_mediane pic 9(5).
+         10 prix_achat pic 9(7)v99.
          10 date_crea sql date.
          10 date_modif sql date.
          10 raison_sociale sql char-varying (50).
@@ -252,10 +349,12 @@
            10 Ecran-QuantiteStock pic 9(5).
            10 Ecran-QuantiteMin pic 9(5).
            10 Ecran-QuantiteMed pic 9(5).
+           10 Ecran-PrixAchat pic 9(7)v99.
            10 FournisseurChoisi pic X(50).
 
        77 IdModifArticle pic 9(5).
        77 IdSuppArticle pic 9(5).
+       77 IdSortieStockArticle pic 9(5).
 
        77 IdModifFournisseur pic 9(5).
        77 IdSuppFournisseur pic 9(5).
@@ -296,6 +395,55 @@
        77 EOMF pic 9.
        77 EOSUP pic 9.
        77 EOSUPF pic 9.
+       77 EOSS pic 9.
+       77 EOFA pic 9.
+       77 VerifFournisseurArticlePrixPresent pic 9.
+
+      *    Historique des modifications (audit Article/Fournisseur)
+       77 UtilisateurCourant pic x(30).
+       77 TypeEntiteHistorique pic x(20).
+       77 IdEntiteHistorique pic 9(9).
+       77 IdArticleAjoute pic 9(9).
+       77 IdFournisseurAjoute pic 9(9).
+       77 EOCH pic 9.
+       77 ResponseChoixHistorique pic x.
+
+       01 HistoriqueModificationInput.
+         10 type_entite pic x(20).
+         10 id_entite pic 9(9).
+         10 operation pic x(12).
+         10 ancienne_valeur pic x(250).
+         10 nouvelle_valeur pic x(250).
+         10 utilisateur pic x(30).
+
+       01 HistoriqueRecupere.
+         10 operation pic x(12).
+         10 ancienne_valeur sql char-varying (250).
+         10 nouvelle_valeur sql char-varying (250).
+         10 utilisateur sql char-varying (30).
+         10 date_modif sql date.
+
+       01 HistoriqueDateAffichage.
+         10 Annee pic 9999.
+         10 filler value "/".
+         10 Mois pic 99.
+         10 filler value "/".
+         10 Jour pic 99.
+
+       01 HistoriqueValeurAffichage.
+         10 AncienneValeurAffichage.
+           15 AncienneValeurLigne1 pic x(50).
+           15 AncienneValeurLigne2 pic x(50).
+           15 AncienneValeurLigne3 pic x(50).
+           15 AncienneValeurLigne4 pic x(50).
+           15 AncienneValeurLigne5 pic x(50).
+         10 NouvelleValeurAffichage.
+           15 NouvelleValeurLigne1 pic x(50).
+           15 NouvelleValeurLigne2 pic x(50).
+           15 NouvelleValeurLigne3 pic x(50).
+           15 NouvelleValeurLigne4 pic x(50).
+           15 NouvelleValeurLigne5 pic x(50).
+
        77 noPageEtatStock pic 999.
        77 nbLigneEtatStock pic 99.
        77 MaxLigneEtatStock pic 99 VALUE 33.
@@ -364,9 +512,168 @@
          10 filler pic X.
          10 filler pic X(91) VALUE ALL "-".
 
+      *    Variables génération valorisation du stock
+
+       77 noPageValorisationStock pic 999.
+       77 nbLigneValorisationStock pic 99.
+       77 MaxLigneValorisationStock pic 99 VALUE 33.
+       77 EOVS pic 9.
+       77 ValeurLigneValorisationStock pic 9(9)v99.
+       77 TotalValorisationStock pic 9(9)v99.
+
+       01 VueValorisationArticle.
+         10 code_article pic 9(5).
+         10 libelle pic x(50).
+         10 quantite_stock pic 9(5).
+         10 prix_achat pic 9(7)v99.
+
+       01 CorpsFichierValorisationStock.
+         10 filler pic X.
+         10 code_article pic 9(10).
+         10 filler pic X(8).
+         10 libelle pic X(50).
+         10 filler pic X(5).
+         10 quantite_stock pic 9(5).
+         10 filler pic X(8).
+         10 prix_achat pic zzzzz9.99.
+         10 filler pic X(5).
+         10 valeur_ligne pic zzzzzzz9.99.
+
+       01 EnteteFichierValorisationStock.
+         05 LigneVS1.
+           10 filler pic X(44).
+           10 filler pic X(23) VALUE "Valorisation du stock".
+         05 LigneVS2 pic X.
+         05 LigneVS3.
+           10 filler pic X.
+           10 filler pic X(6) VALUE "Date :".
+           10 filler pic X.
+           10 jour pic X(2).
+           10 filler pic X VALUE "/".
+           10 mois pic X(2).
+           10 filler pic X VALUE "/".
+           10 annee pic X(4).
+         05 LigneVS4 pic X(111) VALUE ALL "-".
+         05 LigneVS5.
+           10 filler pic X.
+           10 filler pic X(12) VALUE "Code article".
+           10 filler pic X(4).
+           10 filler pic X(7) VALUE "Libelle".
+           10 filler pic X(46).
+           10 filler pic X(14) VALUE "Quantite stock".
+           10 filler pic X(4).
+           10 filler pic X(10) VALUE "Prix achat".
+           10 filler pic X(5).
+           10 filler pic X(6) VALUE "Valeur".
+         05 LigneVS6 pic X(111) VALUE ALL "-".
+
+       01 PiedDePageFichierValorisationStock.
+         10 filler pic X(4) VALUE ALL "-".
+         10 filler pic X.
+         10 filler pic X(4) VALUE "Page".
+         10 filler pic X.
+         10 NbPage pic Z9.
+         10 filler pic X.
+         10 filler pic X(98) VALUE ALL "-".
+
+       01 FinPiedDePageFichierValorisationStock.
+         10 filler pic X(4) VALUE ALL "-".
+         10 filler pic X.
+         10 filler pic X(20) VALUE "Valeur totale stock".
+         10 filler pic X.
+         10 TotalAffiche pic zzzzzzz9.99.
+         10 filler pic X(68) VALUE ALL "-".
+
+      *    Variables suivi des livraisons fournisseur (rapport)
+
+       01 CorpsFichierSuiviLivraison.
+         10 filler pic X.
+         10 raison_sociale pic X(50).
+         10 filler pic X(5).
+         10 nb_livraisons pic ZZZZ9.
+         10 filler pic X(8).
+         10 nb_a_temps pic ZZZZ9.
+         10 filler pic X(8).
+         10 nb_en_retard pic ZZZZ9.
+
+       01 EnteteFichierSuiviLivraison.
+         05 LigneSL1.
+           10 filler pic X(38).
+           10 filler pic X(33) VALUE "Suivi des livraisons fournisseur".
+         05 LigneSL2 pic X.
+         05 LigneSL3.
+           10 filler pic X.
+           10 filler pic X(6) VALUE "Date :".
+           10 filler pic X.
+           10 jour pic X(2).
+           10 filler pic X VALUE "/".
+           10 mois pic X(2).
+           10 filler pic X VALUE "/".
+           10 annee pic X(4).
+         05 LigneSL4 pic X(111) VALUE ALL "-".
+         05 LigneSL5.
+           10 filler pic X.
+           10 filler pic X(14) VALUE "Fournisseur".
+           10 filler pic X(40).
+           10 filler pic X(13) VALUE "Nb livraisons".
+           10 filler pic X(5).
+           10 filler pic X(9) VALUE "A l'heure".
+           10 filler pic X(4).
+           10 filler pic X(11) VALUE "En retard".
+         05 LigneSL6 pic X(111) VALUE ALL "-".
+
+       01 PiedDePageFichierSuiviLivraison.
+         10 filler pic X(4) VALUE ALL "-".
+         10 filler pic X.
+         10 filler pic X(4) VALUE "Page".
+         10 filler pic X.
+         10 NbPage pic Z9.
+         10 filler pic X.
+         10 filler pic X(98) VALUE ALL "-".
+
+       01 FinPiedDePageFichierSuiviLivraison.
+         10 filler pic X(4) VALUE ALL "-".
+         10 filler pic X.
+         10 filler pic X(14) VALUE "Fin traitement".
+         10 filler pic X.
+         10 filler pic X(91) VALUE ALL "-".
+
+      *    Variables recalcul automatique des seuils de stock
+
+       77 EORS pic 9.
+       77 NbJoursHistoriqueSeuils pic 9(3) value 90.
+       77 NbArticlesRecalcules pic 9(5).
+       77 ConsommationJournaliereMoyenne pic 9(7)v99.
+       77 NouveauQuantiteMin pic 9(5).
+       77 NouveauQuantiteMediane pic 9(5).
+       77 NouveauQuantiteStockSortie pic 9(5).
+
+       01 RecalculSeuilsRecupere.
+         10 code_article pic 9(5).
+         10 libelle pic x(50).
+         10 quantite_min pic 9(5).
+         10 quantite_mediane pic 9(5).
+         10 total_sorties pic 9(7).
+         10 nb_jours pic 9(5).
+
+      *    Variables suivi des livraisons fournisseur
+
+       77 noPageSuiviLivraison pic 999.
+       77 nbLigneSuiviLivraison pic 99.
+       77 MaxLigneSuiviLivraison pic 99 VALUE 33.
+       77 EOSL pic 9.
+
+       01 VueSuiviLivraison.
+         10 raison_sociale pic x(50).
+         10 nb_livraisons pic 9(5).
+         10 nb_a_temps pic 9(5).
+         10 nb_en_retard pic 9(5).
+
       *  Variable génération commande réapprovisionnement
 
        77 totalReapprovisionnement pic 9(5).
+       77 totalLigneReapprovisionnement pic 9(9)v99.
+       77 TotalCoutReapprovisionnement pic 9(9)v99.
        77 CodeFournisseurPrecedent pic X(5).
        77 testPagi pic 9.
 
@@ -380,6 +687,8 @@
          10 adresse pic x(50).
          10 cp pic x(5).
          10 ville pic x(50).
+         10 prix_unitaire pic 9(7)v99.
+         10 prix_connu pic 9.
 
        01 EnteteFichierReapprovisionnementStock.
          05 ligne1.
@@ -409,7 +718,7 @@
            10 filler pic X VALUE "/".
            10 annee pic X(4).
          05 Ligne7 pic X.
-         05 Ligne8 pic X(111) VALUE ALL "-".
+         05 Ligne8 pic X(130) VALUE ALL "-".
          05 Ligne9.
            10 filler pic X.
            10 filler pic X(11) VALUE "Référence".
@@ -419,7 +728,10 @@
            10 filler pic X(10) VALUE "Quantités".
            10 filler pic X(5).
            10 filler pic X(15) VALUE "Conditionnement".
-         05 Ligne10 pic X(111) VALUE ALL "-".
+           10 filler pic X(11) VALUE "Prix unit.".
+           10 filler pic X(5).
+           10 filler pic X(10) VALUE "Total".
+         05 Ligne10 pic X(130) VALUE ALL "-".
 
        01 CorpsFichierReapprovisionnementStock.
          05 donneeArticle.
@@ -431,6 +743,12 @@
            10 quantite pic x(5).
          05 filler pic x(9).
          05 filler pic x(7) value "unités".
+         05 filler pic x(12).
+         05 prix_unitaire pic zzzz9.99.
+         05 prix_unitaire-texte redefines prix_unitaire pic x(8).
+         05 filler pic x(5).
+         05 total_ligne pic zzzzzz9.99.
+         05 total_ligne-texte redefines total_ligne pic x(10).
 
        01 PiedDePageFichierReapprovisionnementStock.
          10 filler pic X(4) VALUE ALL "-".
@@ -452,7 +770,10 @@
          10 filler pic X.
          10 filler pic X(12) VALUE "Fin commande".
          10 filler pic X.
-         10 filler pic X(82) VALUE ALL "-".
+         10 filler pic X(11) VALUE "Total cout:".
+         10 filler pic X.
+         10 TotalCoutFournisseur pic zzzzzzz9.99.
+         10 filler pic X(60) VALUE ALL "-".
 
        01 LigneVide pic x(111) value all space.
 
@@ -498,7 +819,11 @@
          10 line 13 col 15 value "3. Modifier un article".
          10 line 14 col 15 value "4. Supprimer un article".
          10 line 15 col 15 value "5. Consulter - Stock".
-         10 line 17 col 15 value "0. Retour au menu principal".
+         10 line 16 col 15 value "6. Sortie de stock".
+         10 line 18 col 15 value "7. Fournisseurs d'un article (prix)".
+         10 line 19 col 15 value "8. Valorisation du stock".
+         10 line 20 col 15 value "9. Recalcul automatique des seuils (min/mediane)".
+         10 line 21 col 15 value "0. Retour au menu principal".
 
       ********** MENU FOURNISSEUR ******
 
@@ -516,6 +841,7 @@
          10 line 12 col 15 value "2. Ajouter un fournisseur".
          10 line 13 col 15 value "3. Modifier un fournisseur".
          10 line 14 col 15 value "4. Supprimer un fournisseur".
+         10 line 15 col 15 value "5. Suivi des livraisons (respect des delais)".
          10 line 16 col 15 value "0. Retour au menu principal".
 
       ********** MENU commande ******
@@ -543,6 +869,19 @@
        01 ligne-MenuReapprovisionnement background-color is CouleurFondEcran foreground-color is CouleurCaractere.
          10 line 6 col 7 pic x(80) from MessageComparaison.
 
+       01 Ligne-ValorisationStockGeneree background-color is CouleurFondEcran foreground-color is CouleurCaractere.
+         10 line 6 col 7 VALUE "Valorisation du stock generee - fichierValorisationStock.txt" reverse-video.
+         10 line 17 col 15 value "          ".
+
+       01 Ligne-RecalculSeuilsTermine background-color is CouleurFondEcran foreground-color is CouleurCaractere.
+         10 line 6 col 7 VALUE "Recalcul des seuils termine - articles mis a jour :" .
+         10 line 6 col 61 pic ZZZZ9 from NbArticlesRecalcules.
+         10 line 17 col 15 value "          ".
+
+       01 Ligne-SuiviLivraisonGenere background-color is CouleurFondEcran foreground-color is CouleurCaractere.
+         10 line 6 col 7 VALUE "Suivi des livraisons genere - fichierSuiviLivraison.txt" reverse-video.
+         10 line 17 col 15 value "          ".
+
 
       ***************************************************************
       *        DETAILS ARTICLE
@@ -561,18 +900,20 @@
          10 line 10 col 32 using quantite_min of DetailArticleInput.
          10 line 11 col 15 value "Qtt Mediane . : ".
          10 line 11 col 32 using quantite_mediane of DetailArticleInput.
-         10 line 12 col 15 value "Cree le ..... : ".
-         10 line 12 col 32 pic XX from Jour of ArticleDateCreationAffichage.
-         10 line 12 col 34 pic X value "/".
-         10 line 12 col 35 pic XX from Mois of ArticleDateCreationAffichage.
-         10 line 12 col 37 pic X value "/".
-         10 line 12 col 38 pic XXXX from Annee of ArticleDateCreationAffichage.
-         10 line 13 col 15 value "Modifie le .. : ".
-         10 line 13 col 32 pic XX from Jour of ArticleDateModifAffichage.
+         10 line 12 col 15 value "Prix Achat ... : ".
+         10 line 12 col 32 using prix_achat of DetailArticleInput.
+         10 line 13 col 15 value "Cree le ..... : ".
+         10 line 13 col 32 pic XX from Jour of ArticleDateCreationAffichage.
          10 line 13 col 34 pic X value "/".
-         10 line 13 col 35 pic XX from Mois of ArticleDateModifAffichage.
+         10 line 13 col 35 pic XX from Mois of ArticleDateCreationAffichage.
          10 line 13 col 37 pic X value "/".
-         10 line 13 col 38 pic XXXX from Annee of ArticleDateModifAffichage.
+         10 line 13 col 38 pic XXXX from Annee of ArticleDateCreationAffichage.
+         10 line 14 col 15 value "Modifie le .. : ".
+         10 line 14 col 32 pic XX from Jour of ArticleDateModifAffichage.
+         10 line 14 col 34 pic X value "/".
+         10 line 14 col 35 pic XX from Mois of ArticleDateModifAffichage.
+         10 line 14 col 37 pic X value "/".
+         10 line 14 col 38 pic XXXX from Annee of ArticleDateModifAffichage.
      
       *************************************************************
       *   AJOUT ARTICLE
@@ -589,8 +930,10 @@
            10 line 8 col 32 pic ZZZ99 using Ecran-QuantiteMin.
            10 line 9 col 15 value "Stock median . : ".
            10 line 9 col 32 pic ZZZ99 using Ecran-QuantiteMed.
-           10 line 10 col 15 value "Fournisseur .. : ".
-           10 line 10 col 32 using raison_sociale of AjoutArticleInput.
+           10 line 10 col 15 value "Prix achat ... : ".
+           10 line 10 col 32 pic ZZZZZ9.99 using Ecran-PrixAchat.
+           10 line 11 col 15 value "Fournisseur .. : ".
+           10 line 11 col 32 using raison_sociale of AjoutArticleInput.
     
        01 ecran-ChoixFournisseur background-color is CouleurFondEcran foreground-color is CouleurCaractere.
            10 line 1 col 1 blank screen.
@@ -628,8 +971,10 @@
          10 line 8 col 32 using quantite_min of ModifArticleInput.
          10 line 9 col 15 value "Qtt Mediane .. : ".
          10 line 9 col 32 using quantite_mediane of ModifArticleInput.
-         10 line 10 col 15 value "Fournisseur  : ".
-         10 line 10 col 32 using raison_sociale of ModifArticleInput.
+         10 line 10 col 15 value "Prix achat ... : ".
+         10 line 10 col 32 using prix_achat of ModifArticleInput.
+         10 line 11 col 15 value "Fournisseur  : ".
+         10 line 11 col 32 using raison_sociale of ModifArticleInput.
 
       *************************************************************
       *   SUPPRESSION ARTICLE
@@ -649,9 +994,83 @@
          10 line 10 col 15 value "Fournisseur .... : ".
          10 line 10 col 32 using raison_sociale of SuppArticleInput.
 
+       01 ecran-SortieStock background-color is CouleurFondEcran foreground-color is CouleurCaractere.
+         10 line 1 col 1 blank screen.
+         10 line 3 col 32 value "SORTIE DE STOCK".
+         10 line 6 col 15 value "Libelle ........ : ".
+         10 line 6 col 32 using libelle of SortieStockInput.
+         10 line 7 col 15 value "Stock actuel ... : ".
+         10 line 7 col 32 using quantite_stock of SortieStockInput.
+         10 line 8 col 15 value "Fournisseur .... : ".
+         10 line 8 col 32 using raison_sociale of SortieStockInput.
+         10 line 9 col 15 value "Quantite sortie  : ".
+         10 line 9 col 32 using quantite_sortie of SortieStockInput.
+
+       01 Ligne-DemandeSortieStock background-color is CouleurCaractere foreground-color is CouleurFondEcran.
+         10 line 5 col 10 value "Confirmer la sortie de stock ? [O]ui / [N]on : ".
+
+       01 Ligne-AlerteStockInsuffisant background-color is CouleurCaractere foreground-color is CouleurFondEcran.
+         10 line 5 col 10 value "La quantite sortie depasse le stock disponible.".
+
+       01 Ligne-SortieStockEffectuee background-color is CouleurCaractere foreground-color is CouleurFondEcran.
+         10 line 5 col 15 value "La sortie de stock a bien ete enregistree.".
+
+       01 ecran-FournisseurArticle background-color is CouleurFondEcran foreground-color is CouleurCaractere.
+         10 line 1 col 1 blank screen.
+         10 line 3 col 32 value "FOURNISSEURS D'UN ARTICLE".
+         10 line 6 col 15 value "Article ........ : ".
+         10 line 6 col 32 using libelle of FournisseurArticleInput.
+         10 line 7 col 15 value "Fournisseur ..... : ".
+         10 line 7 col 32 using raison_sociale of FournisseurArticleInput.
+         10 line 8 col 15 value "Prix unitaire ... : ".
+         10 line 8 col 32 using prix_unitaire of FournisseurArticleInput.
+         10 line 9 col 15 value "Fournisseur prefere pour le reapprovisionnement (0/1) : ".
+         10 line 9 col 73 using prefere of FournisseurArticleInput.
+
+       01 Ligne-ChoixFournisseurArticleEnregistre background-color is CouleurCaractere foreground-color is CouleurFondEcran.
+         10 line 5 col 20 value "[E]nregistrer - [R]evenir : ".
+
+       01 Ligne-FournisseurArticleEnregistre background-color is CouleurCaractere foreground-color is CouleurFondEcran.
+           10 line 5 col 1 pic x(80) value "                 Prix fournisseur enregistre".
+
+      *************************************************************
+      *   HISTORIQUE DES MODIFICATIONS
+      *************************************************************
+       01 ecran-Historique background-color is CouleurFondEcran foreground-color is CouleurCaractere.
+           10 line 1 col 1 blank screen.
+           10 line 3 col 28 value "HISTORIQUE DES MODIFICATIONS".
+           10 line 6 col 15 value "Date ......... : ".
+           10 line 6 col 32 pic XX from Jour of HistoriqueDateAffichage.
+           10 line 6 col 34 pic X value "/".
+           10 line 6 col 35 pic XX from Mois of HistoriqueDateAffichage.
+           10 line 6 col 37 pic X value "/".
+           10 line 6 col 38 pic XXXX from Annee of HistoriqueDateAffichage.
+           10 line 7 col 15 value "Utilisateur .. : ".
+           10 line 7 col 32 using utilisateur of HistoriqueRecupere.
+           10 line 8 col 15 value "Operation .... : ".
+           10 line 8 col 32 using operation of HistoriqueRecupere.
+           10 line 9 col 15 value "Avant ........ : ".
+           10 line 9 col 32 using AncienneValeurLigne1 of HistoriqueValeurAffichage.
+           10 line 10 col 32 using AncienneValeurLigne2 of HistoriqueValeurAffichage.
+           10 line 11 col 32 using AncienneValeurLigne3 of HistoriqueValeurAffichage.
+           10 line 12 col 32 using AncienneValeurLigne4 of HistoriqueValeurAffichage.
+           10 line 13 col 32 using AncienneValeurLigne5 of HistoriqueValeurAffichage.
+           10 line 15 col 15 value "Apres ........ : ".
+           10 line 15 col 32 using NouvelleValeurLigne1 of HistoriqueValeurAffichage.
+           10 line 16 col 32 using NouvelleValeurLigne2 of HistoriqueValeurAffichage.
+           10 line 17 col 32 using NouvelleValeurLigne3 of HistoriqueValeurAffichage.
+           10 line 18 col 32 using NouvelleValeurLigne4 of HistoriqueValeurAffichage.
+           10 line 19 col 32 using NouvelleValeurLigne5 of HistoriqueValeurAffichage.
+
+       01 Ligne-ChoixSuivantHistorique background-color is CouleurCaractere foreground-color is CouleurFondEcran.
+         10 line 5 col 10 value "[S]uivant - [R]evenir : ".
+
+       01 Ligne-FinHistorique background-color is CouleurCaractere foreground-color is CouleurFondEcran.
+         10 line 5 col 10 value "Fin de l'historique pour cet element.".
+
       ************ Lignes d'affichage Article
        01 Ligne-ChoixDetailArticle background-color is CouleurCaractere foreground-color is CouleurFondEcran.
-         10 line 5 col 10 value "[R]evenir - [M]odifier - [S]pprimer : ".
+         10 line 5 col 10 value "[R]evenir-[M]odifier-[S]pprimer-[X]Sortie stock-[H]istorique : ".
 
        01 Ligne-ChoixArticleAjoute background-color is CouleurCaractere foreground-color is CouleurFondEcran.
          10 line 5 col 20 value "[A]jouter - [R]evenir : ".
@@ -785,7 +1204,7 @@
          
       ************ Lignes d'affichage Fournisseur ***************
        01 Ligne-ChoixDetailFournisseur background-color is CouleurCaractere foreground-color is CouleurFondEcran.
-         10 line 5 col 10 value "[R]evenir - [M]odifier - [S]pprimer : ".
+         10 line 5 col 10 value "[R]evenir - [M]odifier - [S]pprimer - [H]istorique : ".
 
        01 Ligne-FournisseurAjoute background-color is CouleurCaractere foreground-color is CouleurFondEcran.
          10 line 5 col 1 pic x(80) value "                      Fournisseur Ajoute".
@@ -842,6 +1261,9 @@
        MenuPrincipal-init.
            move 1 to ChoixMenuPrincipal.
            accept DateSysteme from date yyyymmdd.
+      *    Utilisateur de la session, pour l'historique des modifications
+           display "USERNAME" upon environment-name.
+           accept UtilisateurCourant from environment-value.
       ******** Connection BDD
            move
              "Trusted_Connection=yes;Database=danstonstock2;server=DESKTOP-16DLBER\SQLEXPRESS;factory=system.Data.SqlClient;"
@@ -861,6 +1283,15 @@
            end-exec.
       ********
 
+      *    Lancement non interactif (ex: planificateur de taches nocturne)
+      *    en passant "LOT" en parametre de ligne de commande : on traite
+      *    les 4 fichiers de commande sans prompt operateur puis on sort.
+           accept ParametreLancement from command-line.
+           if ParametreLancement(1:3) equal "LOT" or ParametreLancement(1:3) equal "lot"
+               perform TraitementLotCommande
+               move 0 to ChoixMenuPrincipal
+           end-if.
+
        MenuPrincipal-trt.
            move 0 to ChoixMenuPrincipal.
            display ecran-menuPrincipal.
@@ -906,6 +1337,14 @@
                    perform SuppArticle
                when 5
                    perform ComparaisonStock
+               when 6
+                   perform SortieStockArticle
+               when 7
+                   perform GestionFournisseurArticle
+               when 8
+                   perform ValorisationStock
+               when 9
+                   perform RecalculSeuilsStock
 
            end-evaluate.
        MenuArticle-fin.
@@ -934,6 +1373,7 @@
                move quantite_stock of ArticleRecupere to quantite_stock of DetailArticleInput
                move quantite_min of ArticleRecupere to quantite_min of DetailArticleInput
                move quantite_mediane of ArticleRecupere to quantite_mediane of DetailArticleInput
+               move prix_achat of ArticleRecupere to prix_achat of DetailArticleInput
                move date_crea of ArticleRecupere to ArticleDateCreationAffichage
                move date_modif of ArticleRecupere to ArticleDateModifAffichage
                perform AffichageDetailArticle
@@ -945,7 +1385,7 @@
            move "R" to ChoixDetailArticle
            display ecran-DetailArticle.
            display Ligne-ChoixDetailArticle
-           accept ChoixDetailArticle line 5 col 47 reverse-video auto.
+           accept ChoixDetailArticle line 5 col 73 reverse-video auto.
            evaluate ChoixDetailArticle
                when "M"
                when "m"
@@ -955,6 +1395,13 @@
                when "s"
                    move code_article of ArticleRecupere to IdSuppArticle
                    perform SuppArticle
+               when "X"
+               when "x"
+                   move code_article of ArticleRecupere to IdSortieStockArticle
+                   perform SortieStockArticle
+               when "H"
+               when "h"
+                   perform HistoriqueArticle
                when other
                    continue
            end-evaluate.
@@ -999,7 +1446,8 @@
                        accept quantite_stock of AjoutArticleInput line 7 col 32 prompt
                        accept quantite_min of AjoutArticleInput line 8 col 32 prompt
                        accept quantite_mediane of AjoutArticleInput line 9 col 32 prompt
-                       accept raison_sociale of AjoutArticleInput line 10 col 32 prompt
+                       accept prix_achat of AjoutArticleInput line 10 col 32 prompt
+                       accept raison_sociale of AjoutArticleInput line 11 col 32 prompt
                        if raison_sociale of AjoutArticleInput not equal ' '
                            move raison_sociale of AjoutArticleInput to RaisonSocialeFournisseurRecherche
                            perform RechercheFournisseurParNom
@@ -1014,6 +1462,16 @@
                                      VALUES (:AjoutArticleInput.raison_sociale)
                                    end-exec
                                    if sqlcode equal 0
+                                       exec sql
+                                           SELECT scope_identity() INTO :IdFournisseurAjoute
+                                       end-exec
+                                       move IdFournisseurAjoute to id_entite of HistoriqueModificationInput
+                                       move "AJOUT" to operation of HistoriqueModificationInput
+                                       move spaces to ancienne_valeur of HistoriqueModificationInput
+                                       string "RaisonSociale=" delimited by size
+                                              raison_sociale of AjoutArticleInput delimited by size
+                                              into nouvelle_valeur of HistoriqueModificationInput
+                                       perform EnregistrerHistoriqueFournisseur
                                        display Ligne-FournisseurAjoute
                                        accept Pause
                                        exec sql
@@ -1039,6 +1497,7 @@
                        move quantite_stock of AjoutArticleInput to Ecran-QuantiteStock
                        move quantite_min of AjoutArticleInput to Ecran-QuantiteMin
                        move quantite_mediane of AjoutArticleInput to Ecran-QuantiteMed
+                       move prix_achat of AjoutArticleInput to Ecran-PrixAchat
                        if raison_sociale of AjoutArticleInput = raison_sociale of FournisseurRecupere
                            move id_fournisseur of FournisseurRecupere to id_fournisseur of AjoutArticleInput
                            move raison_sociale of FournisseurRecupere to raison_sociale of AjoutArticleInput
@@ -1078,9 +1537,25 @@
            initialize AjoutArticleInput EcranArticleInput.
        AjoutArticleBDD.
            exec sql
-               INSERT INTO Article (id_fournisseur, libelle, quantite_stock, quantite_min, quantite_mediane)
-               VALUES (:AjoutArticleInput.id_fournisseur, :AjoutArticleInput.libelle, :AjoutArticleInput.quantite_stock, :AjoutArticleInput.quantite_min, :AjoutArticleInput.quantite_mediane)
+               INSERT INTO Article (id_fournisseur, libelle, quantite_stock, quantite_min, quantite_mediane, prix_achat)
+               VALUES (:AjoutArticleInput.id_fournisseur, :AjoutArticleInput.libelle, :AjoutArticleInput.quantite_stock, :AjoutArticleInput.quantite_min, :AjoutArticleInput.quantite_mediane, :AjoutArticleInput.prix_achat)
            end-exec.
+           if sqlcode equal 0
+               exec sql
+                   SELECT scope_identity() INTO :IdArticleAjoute
+               end-exec
+               move IdArticleAjoute to id_entite of HistoriqueModificationInput
+               move "AJOUT" to operation of HistoriqueModificationInput
+               move spaces to ancienne_valeur of HistoriqueModificationInput
+               string "Libelle=" delimited by size
+                      libelle of AjoutArticleInput delimited by size
+                      " Stock=" delimited by size
+                      quantite_stock of AjoutArticleInput delimited by size
+                      " Fournisseur=" delimited by size
+                      raison_sociale of AjoutArticleInput delimited by size
+                      into nouvelle_valeur of HistoriqueModificationInput
+               perform EnregistrerHistoriqueArticle
+           end-if.
        ModifArticle.
            perform ModifArticle-init
            perform ModifArticle-trt until EOM = 1.
@@ -1139,18 +1614,20 @@
                    move quantite_stock of ArticleRecupere to quantite_stock of ModifArticleInput
                    move quantite_min of ArticleRecupere to quantite_min of ModifArticleInput
                    move quantite_mediane of ArticleRecupere to quantite_mediane of ModifArticleInput
+                   move prix_achat of ArticleRecupere to prix_achat of ModifArticleInput
                    move raison_sociale of ArticleRecupere to raison_sociale of ModifArticleInput
 
                    display ecran-ModifArticle
 
                    accept libelle of ModifArticleInput line 6 col 32 prompt
                    if libelle of ModifArticleInput not equal ' '
-                  
+
                        accept quantite_stock of ModifArticleInput line 7 col 32 prompt
                        accept quantite_min of ModifArticleInput line 8 col 32 prompt
                        accept quantite_mediane of ModifArticleInput line 9 col 32 prompt
+                       accept prix_achat of ModifArticleInput line 10 col 32 prompt
 
-                       accept raison_sociale of ModifArticleInput line 10 col 32 prompt
+                       accept raison_sociale of ModifArticleInput line 11 col 32 prompt
                        if raison_sociale of ModifArticleInput equal ' '
                            perform ChoixDuFournisseur
                            move ChoixEcranFournisseur to IdFournisseurRecherche
@@ -1171,12 +1648,22 @@
                                move "O" to ChoixCreationFournisseur
                                accept ChoixCreationFournisseur line 5 col 60
 
-                               if ChoixCreationFournisseur equal "O" or ChoixCreationFournisseur equal "O"
+                               if ChoixCreationFournisseur equal "O" or ChoixCreationFournisseur equal "o"
                                    exec sql
                                        INSERT INTO Fournisseur(raison_sociale)
                                        VALUES (:ModifArticleInput.raison_sociale)
                                    end-exec
                                    if sqlcode equal 0
+                                       exec sql
+                                           SELECT scope_identity() INTO :IdFournisseurAjoute
+                                       end-exec
+                                       move IdFournisseurAjoute to id_entite of HistoriqueModificationInput
+                                       move "AJOUT" to operation of HistoriqueModificationInput
+                                       move spaces to ancienne_valeur of HistoriqueModificationInput
+                                       string "RaisonSociale=" delimited by size
+                                              raison_sociale of ModifArticleInput delimited by size
+                                              into nouvelle_valeur of HistoriqueModificationInput
+                                       perform EnregistrerHistoriqueFournisseur
                                        display Ligne-FournisseurAjoute
                                        accept Pause
                                        exec sql
@@ -1237,11 +1724,33 @@
                        quantite_stock   =  :ModifArticleInput.quantite_stock,
                        quantite_min     =  :ModifArticleInput.quantite_min,
                        quantite_mediane =  :ModifArticleInput.quantite_mediane,
+                       prix_achat       =  :ModifArticleInput.prix_achat,
                        date_modif       =  getdate()
                    WHERE
                        code_article = :ArticleRecupere.code_article
                end-exec
                if sqlcode equal 0
+                   move code_article of ArticleRecupere to id_entite of HistoriqueModificationInput
+                   move "MODIFICATION" to operation of HistoriqueModificationInput
+                   string "Libelle=" delimited by size
+                          libelle of ArticleRecupere delimited by size
+                          " Stock=" delimited by size
+                          quantite_stock of ArticleRecupere delimited by size
+                          " Min=" delimited by size
+                          quantite_min of ArticleRecupere delimited by size
+                          " Mediane=" delimited by size
+                          quantite_mediane of ArticleRecupere delimited by size
+                          into ancienne_valeur of HistoriqueModificationInput
+                   string "Libelle=" delimited by size
+                          libelle of ModifArticleInput delimited by size
+                          " Stock=" delimited by size
+                          quantite_stock of ModifArticleInput delimited by size
+                          " Min=" delimited by size
+                          quantite_min of ModifArticleInput delimited by size
+                          " Mediane=" delimited by size
+                          quantite_mediane of ModifArticleInput delimited by size
+                          into nouvelle_valeur of HistoriqueModificationInput
+                   perform EnregistrerHistoriqueArticle
                    move 1 to EOM
                    display Ligne-ArticleModifie
                    accept Pause
@@ -1299,12 +1808,23 @@
                          DELETE FROM Article
                          WHERE code_article = :ArticleRecupere.code_article
                        end-exec
-                       initialize ArticleRecupere
-                       initialize SuppArticleInput
-                       display ecran-SuppArticle
-                       display EffaceLigne5
-                       display Ligne-ArticleSupprime
-                       accept Pause line 1 col 1
+                       if sqlcode equal 0
+                           move code_article of ArticleRecupere to id_entite of HistoriqueModificationInput
+                           move "SUPPRESSION" to operation of HistoriqueModificationInput
+                           string "Libelle=" delimited by size
+                                  libelle of ArticleRecupere delimited by size
+                                  " Fournisseur=" delimited by size
+                                  raison_sociale of ArticleRecupere delimited by size
+                                  into ancienne_valeur of HistoriqueModificationInput
+                           move spaces to nouvelle_valeur of HistoriqueModificationInput
+                           perform EnregistrerHistoriqueArticle
+                           initialize ArticleRecupere
+                           initialize SuppArticleInput
+                           display ecran-SuppArticle
+                           display EffaceLigne5
+                           display Ligne-ArticleSupprime
+                           accept Pause line 1 col 1
+                       end-if
                     else
                        display Ligne-AlerteStock
                        accept Pause line 1 col 1
@@ -1317,7 +1837,205 @@
            end-if.
        SuppArticle-fin.
            initialize ArticleRecupere.
-      
+
+
+      *************************************************************
+      *************************************************************
+      * Sortie de stock
+      *************************************************************
+      *************************************************************
+
+       SortieStockArticle.
+           perform SortieStockArticle-init
+           perform SortieStockArticle-trt until EOSS = 1.
+           perform SortieStockArticle-fin.
+       SortieStockArticle-init.
+           move 0 to EOSS.
+       SortieStockArticle-trt.
+           initialize ArticleRecupere.
+           initialize SortieStockInput.
+           initialize ChoixEcranArticle.
+           move 1 to EOSS.
+           display ecran-SortieStock.
+
+           if IdSortieStockArticle <> 0
+               move IdSortieStockArticle to IdArticleRecherche
+               initialize IdSortieStockArticle
+               perform RechercheArticleParId
+               initialize IdArticleRecherche
+           else
+               accept libelle of SortieStockInput line 6 col 32 prompt
+               if libelle of SortieStockInput not equal ' '
+                   move libelle of SortieStockInput to LibelleArticleRecherche
+                   perform RechercheArticleParNom
+                   initialize LibelleArticleRecherche
+               else
+                   perform ChoixArticle
+                   move ChoixEcranArticle to IdArticleRecherche
+                   perform RechercheArticleParId
+                   initialize IdArticleRecherche
+               end-if
+           end-if.
+           if ChoixEcranArticle <> 0 or libelle of ArticleRecupere <> ' ' or libelle of SortieStockInput <> ' '
+               move libelle of ArticleRecupere to libelle of SortieStockInput
+               move quantite_stock of ArticleRecupere to quantite_stock of SortieStockInput
+               move quantite_min of ArticleRecupere to quantite_min of SortieStockInput
+               move quantite_mediane of ArticleRecupere to quantite_mediane of SortieStockInput
+               move raison_sociale of ArticleRecupere to raison_sociale of SortieStockInput
+
+               display ecran-SortieStock
+
+               accept quantite_sortie of SortieStockInput line 9 col 32 prompt
+
+               if quantite_sortie of SortieStockInput > quantite_stock of ArticleRecupere
+                   display Ligne-AlerteStockInsuffisant
+                   accept Pause line 1 col 1
+               else
+                   if quantite_sortie of SortieStockInput not equal 0
+                       move "O" to ChoixSupprimerArticle
+                       display Ligne-DemandeSortieStock
+                       accept ChoixSupprimerArticle line 5 col 58 reverse-video
+
+                       if ChoixSupprimerArticle = "O" or ChoixSupprimerArticle = "o"
+                           perform SortieStockArticleBDD
+                           display EffaceLigne5
+                           display Ligne-SortieStockEffectuee
+                           accept Pause line 1 col 1
+                       else
+                           move 0 to EOSS
+                       end-if
+                   else
+                       move 0 to EOSS
+                   end-if
+               end-if
+           else
+               continue
+           end-if.
+       SortieStockArticle-fin.
+           initialize ArticleRecupere.
+       SortieStockArticleBDD.
+           compute NouveauQuantiteStockSortie =
+               quantite_stock of ArticleRecupere - quantite_sortie of SortieStockInput.
+           exec sql
+               UPDATE Article
+               SET quantite_stock = quantite_stock - :SortieStockInput.quantite_sortie,
+                   date_modif     = getdate()
+               WHERE code_article = :ArticleRecupere.code_article
+           end-exec.
+           if sqlcode equal 0
+      *        Historisation du mouvement de stock (sortie)
+               exec sql
+                   INSERT INTO MouvementStock (code_article, type_mouvement, quantite, date_mouvement)
+                       VALUES (:ArticleRecupere.code_article, 'SORTIE', :SortieStockInput.quantite_sortie, getdate())
+               end-exec
+               move code_article of ArticleRecupere to id_entite of HistoriqueModificationInput
+               move "MODIFICATION" to operation of HistoriqueModificationInput
+               string "Stock=" delimited by size
+                      quantite_stock of ArticleRecupere delimited by size
+                      into ancienne_valeur of HistoriqueModificationInput
+               string "Stock=" delimited by size
+                      NouveauQuantiteStockSortie delimited by size
+                      " (sortie de " delimited by size
+                      quantite_sortie of SortieStockInput delimited by size
+                      ")" delimited by size
+                      into nouvelle_valeur of HistoriqueModificationInput
+               perform EnregistrerHistoriqueArticle
+           end-if.
+
+      *************************************************************
+      *************************************************************
+      * Fournisseurs d un article (prix multi-fournisseurs)
+      *************************************************************
+      *************************************************************
+
+       GestionFournisseurArticle.
+           perform GestionFournisseurArticle-init
+           perform GestionFournisseurArticle-trt until EOFA = 1.
+           perform GestionFournisseurArticle-fin.
+       GestionFournisseurArticle-init.
+           move 0 to EOFA.
+       GestionFournisseurArticle-trt.
+           initialize ArticleRecupere.
+           initialize FournisseurRecupere.
+           initialize FournisseurArticleInput.
+           initialize ChoixEcranArticle.
+           initialize ChoixEcranFournisseur.
+           move 1 to EOFA.
+
+      *    On choisit l article a associer
+           perform ChoixArticle.
+           if ChoixEcranArticle <> 0
+               move ChoixEcranArticle to IdArticleRecherche
+               perform RechercheArticleParId
+               initialize IdArticleRecherche
+
+               move code_article of ArticleRecupere to code_article of FournisseurArticleInput
+               move libelle of ArticleRecupere to libelle of FournisseurArticleInput
+
+      *        On choisit le fournisseur a associer a cet article
+               perform ChoixDuFournisseur
+               if ChoixEcranFournisseur <> 0
+                   move ChoixEcranFournisseur to IdFournisseurRecherche
+                   perform RechercheFournisseurParId
+                   initialize IdFournisseurRecherche
+
+                   move id_fournisseur of FournisseurRecupere to id_fournisseur of FournisseurArticleInput
+                   move raison_sociale of FournisseurRecupere to raison_sociale of FournisseurArticleInput
+
+                   display ecran-FournisseurArticle
+                   accept prix_unitaire of FournisseurArticleInput line 8 col 32 prompt
+                   move 0 to prefere of FournisseurArticleInput
+                   accept prefere of FournisseurArticleInput line 9 col 73 prompt
+
+                   move "E" to ChoixAjoutArticle
+                   display Ligne-ChoixFournisseurArticleEnregistre
+                   accept ChoixAjoutArticle line 5 col 48 reverse-video
+
+                   if ChoixAjoutArticle = "E" or ChoixAjoutArticle = "e"
+                       perform GestionFournisseurArticleBDD
+                       display Ligne-FournisseurArticleEnregistre
+                       accept Pause line 1 col 1
+                   end-if
+               end-if
+           end-if.
+       GestionFournisseurArticle-fin.
+           initialize ArticleRecupere.
+           initialize FournisseurRecupere.
+
+      *    Un prix existant pour ce couple article/fournisseur est mis a
+      *    jour, sinon un nouveau lien article/fournisseur est cree.
+       GestionFournisseurArticleBDD.
+           exec sql
+               SELECT COUNT(*) INTO :VerifFournisseurArticlePrixPresent
+               FROM FournisseurArticlePrix
+               WHERE code_article = :FournisseurArticleInput.code_article
+               AND id_fournisseur = :FournisseurArticleInput.id_fournisseur
+           end-exec.
+           if VerifFournisseurArticlePrixPresent equal 0
+               exec sql
+                   INSERT INTO FournisseurArticlePrix (code_article, id_fournisseur, prix_unitaire, prefere, date_crea)
+                   VALUES (:FournisseurArticleInput.code_article, :FournisseurArticleInput.id_fournisseur,
+                           :FournisseurArticleInput.prix_unitaire, :FournisseurArticleInput.prefere, getdate())
+               end-exec
+           else
+               exec sql
+                   UPDATE FournisseurArticlePrix
+                   SET prix_unitaire = :FournisseurArticleInput.prix_unitaire,
+                       prefere       = :FournisseurArticleInput.prefere
+                   WHERE code_article = :FournisseurArticleInput.code_article
+                   AND id_fournisseur = :FournisseurArticleInput.id_fournisseur
+               end-exec
+           end-if.
+      *    Un seul fournisseur "prefere" par article : on retire la
+      *    marque sur les autres liens quand celui-ci vient d etre pose.
+           if prefere of FournisseurArticleInput equal 1
+               exec sql
+                   UPDATE FournisseurArticlePrix
+                   SET prefere = 0
+                   WHERE code_article = :FournisseurArticleInput.code_article
+                   AND id_fournisseur <> :FournisseurArticleInput.id_fournisseur
+               end-exec
+           end-if.
 
       *************************************************************
       *************************************************************
@@ -1335,14 +2053,33 @@
            move 0 to nbLigneReapprovisionnement.
            move 1 to noPageReapprovisionnement.
            move 0 to ecritureFichierDeCommande.
+           move 0 to TotalCoutReapprovisionnement.
            initialize VueReapproArticleFournisseur.
            move space to CodeFournisseurPrecedent.
 
+      *    Pour chaque article en rupture, on retient le fournisseur marque
+      *    prefere s il y en a un, sinon le moins cher des fournisseurs
+      *    associes a l article, et a defaut le fournisseur principal de
+      *    l article (compatibilite avec les articles sans prix associe).
            exec sql
                declare C-ComparaisonStock cursor for
-                   select code_article, libelle, quantite_stock, quantite_mediane, id_fournisseur, raison_sociale, adresse, cp, ville from ArticleFournisseur
-                   where quantite_stock <= quantite_min
-                   order by id_fournisseur
+                   with MeilleurFournisseurArticle as (
+                       select fap.code_article, fap.id_fournisseur, fap.prix_unitaire,
+                              row_number() over (partition by fap.code_article
+                                                  order by fap.prefere desc, fap.prix_unitaire asc) as rang
+                       from FournisseurArticlePrix fap
+                   )
+                   select a.code_article, a.libelle, a.quantite_stock, a.quantite_mediane,
+                          f.id_fournisseur, f.raison_sociale, f.adresse, f.cp, f.ville,
+                          isnull(mfa.prix_unitaire, 0),
+                          case when mfa.prix_unitaire is null then 0 else 1 end
+                   from Article a
+                   left join MeilleurFournisseurArticle mfa
+                          on mfa.code_article = a.code_article and mfa.rang = 1
+                   join Fournisseur f
+                          on f.id_fournisseur = isnull(mfa.id_fournisseur, a.id_fournisseur)
+                   where a.quantite_stock <= a.quantite_min
+                   order by f.id_fournisseur
            end-exec.
            exec sql
              open C-ComparaisonStock
@@ -1362,7 +2099,9 @@
                :VueReapproArticleFournisseur.raison_sociale,
                :VueReapproArticleFournisseur.adresse,
                :VueReapproArticleFournisseur.cp,
-               :VueReapproArticleFournisseur.ville
+               :VueReapproArticleFournisseur.ville,
+               :VueReapproArticleFournisseur.prix_unitaire,
+               :VueReapproArticleFournisseur.prix_connu
            end-exec.
            if (sqlcode not equal 0 and sqlcode not equal 1) then
                move 1 to EOCS
@@ -1395,6 +2134,7 @@
            if CodeFournisseurPrecedent not equal code_fournisseur of VueReapproArticleFournisseur
            and CodeFournisseurPrecedent not equal space
                perform EcritureFichierReapprovisionnement-piedDePageFin
+               move 0 to TotalCoutReapprovisionnement
                perform SautDePageNouveauFournisseur until nbLigneReapprovisionnement equal MaxLigneReapprovisionnement
                move 0 to nbLigneReapprovisionnement
                move 1 to noPageReapprovisionnement
@@ -1447,6 +2187,17 @@
            move code_article of VueReapproArticleFournisseur to code_article of CorpsFichierReapprovisionnementStock.
            move libelle of VueReapproArticleFournisseur to libelle of CorpsFichierReapprovisionnementStock.
 
+           if prix_connu of VueReapproArticleFournisseur equal 0
+               move "N/A" to prix_unitaire-texte of CorpsFichierReapprovisionnementStock
+               move "N/A" to total_ligne-texte of CorpsFichierReapprovisionnementStock
+           else
+               move prix_unitaire of VueReapproArticleFournisseur to prix_unitaire of CorpsFichierReapprovisionnementStock
+               multiply totalReapprovisionnement by prix_unitaire of VueReapproArticleFournisseur
+                   giving totalLigneReapprovisionnement
+               move totalLigneReapprovisionnement to total_ligne of CorpsFichierReapprovisionnementStock
+               add totalLigneReapprovisionnement to TotalCoutReapprovisionnement
+           end-if.
+
            write e-fichierCommandeStockBas from CorpsFichierReapprovisionnementStock.
            add 1 to nbLigneReapprovisionnement.
            add 1 to testPagi.
@@ -1454,6 +2205,7 @@
        EcritureFichierReapprovisionnement-piedDePageFin.
            add 1 to nbLigneReapprovisionnement.
            move noPageReapprovisionnement to NbPage of FinPiedDePageFichierReapprovisionnementStock.
+           move TotalCoutReapprovisionnement to TotalCoutFournisseur of FinPiedDePageFichierReapprovisionnementStock.
 
            write e-fichierCommandeStockBas from FinPiedDePageFichierReapprovisionnementStock.
 
@@ -1463,6 +2215,182 @@
            add 1 to noPageReapprovisionnement.
            move 0 to nbLigneReapprovisionnement.
 
+      *************************************************************
+      *************************************************************
+      * Valorisation du stock
+      *************************************************************
+      *************************************************************
+
+       ValorisationStock.
+           perform ValorisationStock-init.
+           perform ValorisationStock-trt until EOVS = 1.
+           perform ValorisationStock-fin.
+
+       ValorisationStock-init.
+           move 0 to EOVS.
+           move 0 to noPageValorisationStock.
+           move 0 to nbLigneValorisationStock.
+           move 0 to TotalValorisationStock.
+           open output f-fichierValorisationStock.
+
+      *    Ecriture entête
+           move jour of DateSysteme to jour of LigneVS3 of EnteteFichierValorisationStock.
+           move mois of DateSysteme to mois of LigneVS3 of EnteteFichierValorisationStock.
+           move Annee of DateSysteme to annee of LigneVS3 of EnteteFichierValorisationStock.
+           write e-fichierValorisationStock from LigneVS1 of EnteteFichierValorisationStock.
+           write e-fichierValorisationStock from LigneVS2 of EnteteFichierValorisationStock.
+           write e-fichierValorisationStock from LigneVS3 of EnteteFichierValorisationStock.
+           write e-fichierValorisationStock from LigneVS4 of EnteteFichierValorisationStock.
+           write e-fichierValorisationStock from LigneVS5 of EnteteFichierValorisationStock.
+           write e-fichierValorisationStock from LigneVS6 of EnteteFichierValorisationStock.
+
+           exec sql
+               declare C-ValorisationStock cursor for
+                   select code_article, libelle, quantite_stock, prix_achat
+                   from Article
+                   order by code_article
+           end-exec.
+           exec sql
+               open C-ValorisationStock
+           end-exec.
+
+       ValorisationStock-trt.
+           exec sql
+               fetch C-ValorisationStock into
+                   :VueValorisationArticle.code_article,
+                   :VueValorisationArticle.libelle,
+                   :VueValorisationArticle.quantite_stock,
+                   :VueValorisationArticle.prix_achat
+           end-exec.
+           if (sqlcode not equal 0 and sqlcode not equal 1)
+               move 1 to EOVS
+           else
+               compute ValeurLigneValorisationStock =
+                   quantite_stock of VueValorisationArticle * prix_achat of VueValorisationArticle
+               add ValeurLigneValorisationStock to TotalValorisationStock
+
+               move code_article of VueValorisationArticle to code_article of CorpsFichierValorisationStock
+               move libelle of VueValorisationArticle to libelle of CorpsFichierValorisationStock
+               move quantite_stock of VueValorisationArticle to quantite_stock of CorpsFichierValorisationStock
+               move prix_achat of VueValorisationArticle to prix_achat of CorpsFichierValorisationStock
+               move ValeurLigneValorisationStock to valeur_ligne of CorpsFichierValorisationStock
+
+               write e-fichierValorisationStock from CorpsFichierValorisationStock
+               add 1 to nbLigneValorisationStock
+
+               if nbLigneValorisationStock equal MaxLigneValorisationStock
+                   add 1 to noPageValorisationStock
+                   move noPageValorisationStock to NbPage of PiedDePageFichierValorisationStock
+                   write e-fichierValorisationStock from PiedDePageFichierValorisationStock
+                   move 0 to nbLigneValorisationStock
+               end-if
+           end-if.
+
+       ValorisationStock-fin.
+           exec sql
+               close C-ValorisationStock
+           end-exec.
+           move TotalValorisationStock to TotalAffiche of FinPiedDePageFichierValorisationStock.
+           write e-fichierValorisationStock from FinPiedDePageFichierValorisationStock.
+           close f-fichierValorisationStock.
+
+           display Ligne-ValorisationStockGeneree.
+           accept Pause line 1 col 1.
+
+      *************************************************************
+      *************************************************************
+      * Recalcul automatique des seuils de stock
+      *************************************************************
+      *************************************************************
+
+       RecalculSeuilsStock.
+           perform RecalculSeuilsStock-init.
+           perform RecalculSeuilsStock-trt until EORS = 1.
+           perform RecalculSeuilsStock-fin.
+
+       RecalculSeuilsStock-init.
+           move 0 to EORS.
+           move 0 to NbArticlesRecalcules.
+
+      *    Pour chaque article, on totalise les sorties de stock des
+      *    NbJoursHistoriqueSeuils derniers jours pour en deduire une
+      *    consommation journaliere moyenne.
+           exec sql
+               declare C-RecalculSeuils cursor for
+                   select a.code_article, a.libelle, a.quantite_min, a.quantite_mediane,
+                          isnull(sum(m.quantite), 0)
+                   from Article a
+                   left join MouvementStock m
+                          on m.code_article = a.code_article
+                          and m.type_mouvement = 'SORTIE'
+                          and m.date_mouvement >= dateadd(day, -:NbJoursHistoriqueSeuils, getdate())
+                   group by a.code_article, a.libelle, a.quantite_min, a.quantite_mediane
+           end-exec.
+           exec sql
+               open C-RecalculSeuils
+           end-exec.
+
+       RecalculSeuilsStock-trt.
+           exec sql
+               fetch C-RecalculSeuils into
+                   :RecalculSeuilsRecupere.code_article,
+                   :RecalculSeuilsRecupere.libelle,
+                   :RecalculSeuilsRecupere.quantite_min,
+                   :RecalculSeuilsRecupere.quantite_mediane,
+                   :RecalculSeuilsRecupere.total_sorties
+           end-exec.
+           if (sqlcode not equal 0 and sqlcode not equal 1)
+               move 1 to EORS
+           else
+               move NbJoursHistoriqueSeuils to nb_jours of RecalculSeuilsRecupere
+      *        Rien a recalculer tant qu on n a pas de sorties historisees
+      *        pour l article - on laisse les seuils actuels inchanges.
+               if total_sorties of RecalculSeuilsRecupere > 0
+                   compute ConsommationJournaliereMoyenne rounded =
+                       total_sorties of RecalculSeuilsRecupere / nb_jours of RecalculSeuilsRecupere
+
+                   compute NouveauQuantiteMin rounded =
+                       ConsommationJournaliereMoyenne * 7
+                   compute NouveauQuantiteMediane rounded =
+                       ConsommationJournaliereMoyenne * 30
+
+                   if NouveauQuantiteMin not equal quantite_min of RecalculSeuilsRecupere
+                   or NouveauQuantiteMediane not equal quantite_mediane of RecalculSeuilsRecupere
+                       exec sql
+                           UPDATE Article
+                           SET quantite_min     = :NouveauQuantiteMin,
+                               quantite_mediane  = :NouveauQuantiteMediane,
+                               date_modif        = getdate()
+                           WHERE code_article = :RecalculSeuilsRecupere.code_article
+                       end-exec
+                       if sqlcode equal 0
+                           move code_article of RecalculSeuilsRecupere to id_entite of HistoriqueModificationInput
+                           move "MODIFICATION" to operation of HistoriqueModificationInput
+                           string "Min=" delimited by size
+                                  quantite_min of RecalculSeuilsRecupere delimited by size
+                                  " Mediane=" delimited by size
+                                  quantite_mediane of RecalculSeuilsRecupere delimited by size
+                                  into ancienne_valeur of HistoriqueModificationInput
+                           string "Min=" delimited by size
+                                  NouveauQuantiteMin delimited by size
+                                  " Mediane=" delimited by size
+                                  NouveauQuantiteMediane delimited by size
+                                  " (recalcul automatique)" delimited by size
+                                  into nouvelle_valeur of HistoriqueModificationInput
+                           perform EnregistrerHistoriqueArticle
+                           add 1 to NbArticlesRecalcules
+                       end-if
+                   end-if
+               end-if
+           end-if.
+
+       RecalculSeuilsStock-fin.
+           exec sql
+               close C-RecalculSeuils
+           end-exec.
+           display Ligne-RecalculSeuilsTermine.
+           accept Pause line 1 col 1.
+
       *************************************************************
       *************************************************************
       * Menu fournisseur
@@ -1489,6 +2417,8 @@
                    perform ModifFournisseur
                when 4
                    perform SuppFournisseur
+               when 5
+                   perform SuiviLivraisonFournisseur
 
            end-evaluate.
        MenuFournisseur-fin.
@@ -1526,7 +2456,7 @@
            move "R" to ChoixDetailFournisseur
            display ecran-DetailFournisseur.
            display Ligne-ChoixDetailFournisseur
-           accept ChoixDetailFournisseur line 5 col 47 reverse-video auto.
+           accept ChoixDetailFournisseur line 5 col 63 reverse-video auto.
            evaluate ChoixDetailFournisseur
                when "M"
                when "m"
@@ -1536,6 +2466,9 @@
                when "s"
                    move id_fournisseur of FournisseurRecupere to IdSuppFournisseur
                    perform SuppFournisseur
+               when "H"
+               when "h"
+                   perform HistoriqueFournisseur
                when other
                    continue
            end-evaluate.
@@ -1564,6 +2497,24 @@
                        INSERT INTO Fournisseur (raison_sociale, siret, adresse, cp, ville, pays, tel)
                        VALUES (:AjoutFournisseurInput.raison_sociale, :AjoutFournisseurInput.siret, :AjoutFournisseurInput.adresse, :AjoutFournisseurInput.cp, :AjoutFournisseurInput.ville, :AjoutFournisseurInput.pays, :AjoutFournisseurInput.tel)
                    end-exec
+                   if sqlcode equal 0
+                       exec sql
+                           SELECT scope_identity() INTO :IdFournisseurAjoute
+                       end-exec
+                       move IdFournisseurAjoute to id_entite of HistoriqueModificationInput
+                       move "AJOUT" to operation of HistoriqueModificationInput
+                       move spaces to ancienne_valeur of HistoriqueModificationInput
+                       string "RaisonSociale=" delimited by size
+                              raison_sociale of AjoutFournisseurInput delimited by size
+                              " Siret=" delimited by size
+                              siret of AjoutFournisseurInput delimited by size
+                              " Adresse=" delimited by size
+                              adresse of AjoutFournisseurInput delimited by size
+                              " Ville=" delimited by size
+                              ville of AjoutFournisseurInput delimited by size
+                              into nouvelle_valeur of HistoriqueModificationInput
+                       perform EnregistrerHistoriqueFournisseur
+                   end-if
                    display Ligne-FournisseurAjoute
                    move 1 to EOAF
                    accept Pause
@@ -1746,6 +2697,27 @@
                    end-exec
                
                    if sqlcode equal 0
+                       move id_fournisseur of FournisseurRecupere to id_entite of HistoriqueModificationInput
+                       move "MODIFICATION" to operation of HistoriqueModificationInput
+                       string "RaisonSociale=" delimited by size
+                              raison_sociale of FournisseurRecupere delimited by size
+                              " Siret=" delimited by size
+                              siret of FournisseurRecupere delimited by size
+                              " Adresse=" delimited by size
+                              adresse of FournisseurRecupere delimited by size
+                              " Ville=" delimited by size
+                              ville of FournisseurRecupere delimited by size
+                              into ancienne_valeur of HistoriqueModificationInput
+                       string "RaisonSociale=" delimited by size
+                              raison_sociale of ModifFournisseurInput delimited by size
+                              " Siret=" delimited by size
+                              siret of ModifFournisseurInput delimited by size
+                              " Adresse=" delimited by size
+                              adresse of ModifFournisseurInput delimited by size
+                              " Ville=" delimited by size
+                              ville of ModifFournisseurInput delimited by size
+                              into nouvelle_valeur of HistoriqueModificationInput
+                       perform EnregistrerHistoriqueFournisseur
                        move 1 to EOM
                        display Ligne-FournisseurModifie
                        accept Pause
@@ -1845,6 +2817,19 @@
                WHERE id_fournisseur = :FournisseurRecupere.id_fournisseur
            end-exec.
            if sqlcode = 0
+               move id_fournisseur of FournisseurRecupere to id_entite of HistoriqueModificationInput
+               move "SUPPRESSION" to operation of HistoriqueModificationInput
+               string "RaisonSociale=" delimited by size
+                      raison_sociale of FournisseurRecupere delimited by size
+                      " Siret=" delimited by size
+                      siret of FournisseurRecupere delimited by size
+                      " Adresse=" delimited by size
+                      adresse of FournisseurRecupere delimited by size
+                      " Ville=" delimited by size
+                      ville of FournisseurRecupere delimited by size
+                      into ancienne_valeur of HistoriqueModificationInput
+               move spaces to nouvelle_valeur of HistoriqueModificationInput
+               perform EnregistrerHistoriqueFournisseur
                move 1 to EOSUPF
                initialize FournisseurRecupere
                initialize SuppFournisseurInput
@@ -1854,6 +2839,189 @@
                accept Pause line 1 col 1
            end-if.
 
+      *************************************************************
+      *************************************************************
+      * Suivi des livraisons fournisseur (delais promis / reels)
+      *************************************************************
+      *************************************************************
+
+       SuiviLivraisonFournisseur.
+           perform SuiviLivraisonFournisseur-init.
+           perform SuiviLivraisonFournisseur-trt until EOSL = 1.
+           perform SuiviLivraisonFournisseur-fin.
+
+       SuiviLivraisonFournisseur-init.
+           move 0 to EOSL.
+           move 0 to noPageSuiviLivraison.
+           move 0 to nbLigneSuiviLivraison.
+           open output f-fichierSuiviLivraison.
+
+      *    Ecriture entête
+           move jour of DateSysteme to jour of LigneSL3 of EnteteFichierSuiviLivraison.
+           move mois of DateSysteme to mois of LigneSL3 of EnteteFichierSuiviLivraison.
+           move Annee of DateSysteme to annee of LigneSL3 of EnteteFichierSuiviLivraison.
+           write e-fichierSuiviLivraison from LigneSL1 of EnteteFichierSuiviLivraison.
+           write e-fichierSuiviLivraison from LigneSL2 of EnteteFichierSuiviLivraison.
+           write e-fichierSuiviLivraison from LigneSL3 of EnteteFichierSuiviLivraison.
+           write e-fichierSuiviLivraison from LigneSL4 of EnteteFichierSuiviLivraison.
+           write e-fichierSuiviLivraison from LigneSL5 of EnteteFichierSuiviLivraison.
+           write e-fichierSuiviLivraison from LigneSL6 of EnteteFichierSuiviLivraison.
+
+      *    Une ligne par fournisseur, comparant date_reception a
+      *    date_livraison_prevue sur l'ensemble des commandes recues.
+           exec sql
+               declare C-SuiviLivraison cursor for
+                   select f.raison_sociale,
+                          count(*),
+                          sum(case when c.date_reception <= c.date_livraison_prevue then 1 else 0 end),
+                          sum(case when c.date_reception > c.date_livraison_prevue then 1 else 0 end)
+                   from Commande c
+                   join Fournisseur f on f.id_fournisseur = c.id_fournisseur
+                   group by f.raison_sociale
+                   order by f.raison_sociale
+           end-exec.
+           exec sql
+               open C-SuiviLivraison
+           end-exec.
+
+       SuiviLivraisonFournisseur-trt.
+           exec sql
+               fetch C-SuiviLivraison into
+                   :VueSuiviLivraison.raison_sociale,
+                   :VueSuiviLivraison.nb_livraisons,
+                   :VueSuiviLivraison.nb_a_temps,
+                   :VueSuiviLivraison.nb_en_retard
+           end-exec.
+           if (sqlcode not equal 0 and sqlcode not equal 1)
+               move 1 to EOSL
+           else
+               move raison_sociale of VueSuiviLivraison to raison_sociale of CorpsFichierSuiviLivraison
+               move nb_livraisons of VueSuiviLivraison to nb_livraisons of CorpsFichierSuiviLivraison
+               move nb_a_temps of VueSuiviLivraison to nb_a_temps of CorpsFichierSuiviLivraison
+               move nb_en_retard of VueSuiviLivraison to nb_en_retard of CorpsFichierSuiviLivraison
+
+               write e-fichierSuiviLivraison from CorpsFichierSuiviLivraison
+               add 1 to nbLigneSuiviLivraison
+
+               if nbLigneSuiviLivraison equal MaxLigneSuiviLivraison
+                   add 1 to noPageSuiviLivraison
+                   move noPageSuiviLivraison to NbPage of PiedDePageFichierSuiviLivraison
+                   write e-fichierSuiviLivraison from PiedDePageFichierSuiviLivraison
+                   move 0 to nbLigneSuiviLivraison
+               end-if
+           end-if.
+
+       SuiviLivraisonFournisseur-fin.
+           exec sql
+               close C-SuiviLivraison
+           end-exec.
+           write e-fichierSuiviLivraison from FinPiedDePageFichierSuiviLivraison.
+           close f-fichierSuiviLivraison.
+
+           display Ligne-SuiviLivraisonGenere.
+           accept Pause line 1 col 1.
+
+      *************************************************************
+      *************************************************************
+      * Historique des modifications (audit Article / Fournisseur)
+      *************************************************************
+      *************************************************************
+
+       EnregistrerHistoriqueArticle.
+           move "Article" to type_entite of HistoriqueModificationInput.
+           move UtilisateurCourant to utilisateur of HistoriqueModificationInput.
+           exec sql
+               INSERT INTO HistoriqueModification
+                   (type_entite, id_entite, operation, ancienne_valeur, nouvelle_valeur, utilisateur, date_modif)
+                   VALUES (
+                       :HistoriqueModificationInput.type_entite,
+                       :HistoriqueModificationInput.id_entite,
+                       :HistoriqueModificationInput.operation,
+                       :HistoriqueModificationInput.ancienne_valeur,
+                       :HistoriqueModificationInput.nouvelle_valeur,
+                       :HistoriqueModificationInput.utilisateur,
+                       getdate()
+                       )
+           end-exec.
+           initialize HistoriqueModificationInput.
+
+       EnregistrerHistoriqueFournisseur.
+           move "Fournisseur" to type_entite of HistoriqueModificationInput.
+           move UtilisateurCourant to utilisateur of HistoriqueModificationInput.
+           exec sql
+               INSERT INTO HistoriqueModification
+                   (type_entite, id_entite, operation, ancienne_valeur, nouvelle_valeur, utilisateur, date_modif)
+                   VALUES (
+                       :HistoriqueModificationInput.type_entite,
+                       :HistoriqueModificationInput.id_entite,
+                       :HistoriqueModificationInput.operation,
+                       :HistoriqueModificationInput.ancienne_valeur,
+                       :HistoriqueModificationInput.nouvelle_valeur,
+                       :HistoriqueModificationInput.utilisateur,
+                       getdate()
+                       )
+           end-exec.
+           initialize HistoriqueModificationInput.
+
+       HistoriqueArticle.
+           move "Article" to TypeEntiteHistorique.
+           move code_article of ArticleRecupere to IdEntiteHistorique.
+           perform Historique.
+
+       HistoriqueFournisseur.
+           move "Fournisseur" to TypeEntiteHistorique.
+           move id_fournisseur of FournisseurRecupere to IdEntiteHistorique.
+           perform Historique.
+
+       Historique.
+           perform Historique-init.
+           perform Historique-trt until EOCH = 1.
+           perform Historique-fin.
+
+       Historique-init.
+           move 0 to EOCH.
+           exec sql
+               declare C-ListeHistorique cursor for
+                   select operation, ancienne_valeur, nouvelle_valeur, utilisateur, date_modif
+                   from HistoriqueModification
+                   where type_entite = :TypeEntiteHistorique
+                   and id_entite = :IdEntiteHistorique
+                   order by date_modif desc
+           end-exec.
+           exec sql
+               open C-ListeHistorique
+           end-exec.
+
+       Historique-trt.
+           exec sql
+               fetch C-ListeHistorique into :HistoriqueRecupere.operation,
+                                             :HistoriqueRecupere.ancienne_valeur,
+                                             :HistoriqueRecupere.nouvelle_valeur,
+                                             :HistoriqueRecupere.utilisateur,
+                                             :HistoriqueRecupere.date_modif
+           end-exec.
+           if (sqlcode not equal 0 and sqlcode not equal 1)
+               move 1 to EOCH
+               display Ligne-FinHistorique
+               accept Pause line 1 col 1
+           else
+               move date_modif of HistoriqueRecupere to HistoriqueDateAffichage
+               move ancienne_valeur of HistoriqueRecupere to AncienneValeurAffichage
+               move nouvelle_valeur of HistoriqueRecupere to NouvelleValeurAffichage
+               display ecran-Historique
+               display Ligne-ChoixSuivantHistorique
+               move "S" to ResponseChoixHistorique
+               accept ResponseChoixHistorique line 5 col 47 reverse-video
+               if ResponseChoixHistorique = "R" or ResponseChoixHistorique = "r"
+                   move 1 to EOCH
+               end-if
+           end-if.
+
+       Historique-fin.
+           exec sql
+               close C-ListeHistorique
+           end-exec.
+
       *************************************************************
       *************************************************************
       * Gestion menu commande
@@ -1884,6 +3052,62 @@
        MenuCommande-fin.
            continue.
 
+      *************************************************************
+      *************************************************************
+      * Traitement de nuit - integration de tous les fichiers d'un coup
+      *************************************************************
+      *************************************************************
+
+       TraitementLotCommande.
+           perform TraitementLotCommande-init.
+           perform TraitementLotCommande-trt
+               varying NoFichierLot from 1 by 1 until EOTL equal 1.
+           perform TraitementLotCommande-fin.
+
+       TraitementLotCommande-init.
+           move 0 to EOTL.
+           move "O" to ModeTraitementLot.
+           open output f-fichierJournalCommande.
+      *    On ouvre le rapport de rejets une seule fois pour tout le
+      *    traitement de nuit, sinon chaque fichier ecraserait les rejets
+      *    des fichiers precedents.
+           open output f-fichierRejetCommande.
+
+       TraitementLotCommande-trt.
+           if NoFichierLot > 4
+               move 1 to EOTL
+           else
+               move NoFichierLot to ChoixNoCommande
+               move spaces to MessageErreurCommande
+               perform TraitementFichierCommande
+           end-if.
+
+       TraitementLotCommande-fin.
+           close f-fichierJournalCommande.
+           close f-fichierRejetCommande.
+           move "N" to ModeTraitementLot.
+
+      *    Ecrit dans le journal le resultat du traitement d'un fichier au
+      *    lieu de l'afficher a l'ecran, pour un lancement sans operateur.
+       EcritureJournalCommande-succes.
+           move "Commande ajoutee avec succes" to MessageErreurCommande.
+           move "SUCCES " to jl-statut.
+           perform EcritureJournalCommande-ligne.
+           move spaces to MessageErreurCommande.
+
+       EcritureJournalCommande-erreur.
+           move "ERREUR " to jl-statut.
+           perform EcritureJournalCommande-ligne.
+
+       EcritureJournalCommande-ligne.
+           move spaces to LigneJournalCommande.
+           move ChoixNoCommande to jl-no-fichier.
+           move MessageErreurCommande to jl-message.
+           move jour of DateSysteme to jl-jour.
+           move mois of DateSysteme to jl-mois.
+           move annee of DateSysteme to jl-annee.
+           write e-fichierJournalCommande from LigneJournalCommande.
+
       *************************************************************
       *************************************************************
       * Evaluates correspondant au bon noms de fichiers
@@ -1893,12 +3117,16 @@
            evaluate ChoixNoCommande
                when 1
                    open input f-fichierCommande1
+                   move StatutFichierCommande1 to StatutFichierCommandeCourant
                when 2
                    open input f-fichierCommande2
+                   move StatutFichierCommande2 to StatutFichierCommandeCourant
                when 3
                    open input f-fichierCommande3
+                   move StatutFichierCommande3 to StatutFichierCommandeCourant
                when 4
                    open input f-fichierCommande4
+                   move StatutFichierCommande4 to StatutFichierCommandeCourant
 
            end-evaluate.
 
@@ -1955,6 +3183,7 @@
                      code_fournisseur of Commande
                      no_commande of Commande
                      date_commande of Commande
+                     date_livraison_prevue of Commande
                    end-unstring
                when 2
                    unstring e-fichierCommande2 delimited by ","
@@ -1962,6 +3191,7 @@
                      code_fournisseur of Commande
                      no_commande of Commande
                      date_commande of Commande
+                     date_livraison_prevue of Commande
                    end-unstring
                when 3
                    unstring e-fichierCommande3 delimited by ","
@@ -1969,6 +3199,7 @@
                      code_fournisseur of Commande
                      no_commande of Commande
                      date_commande of Commande
+                     date_livraison_prevue of Commande
                    end-unstring
                when 4
                    unstring e-fichierCommande4 delimited by ","
@@ -1976,6 +3207,7 @@
                      code_fournisseur of Commande
                      no_commande of Commande
                      date_commande of Commande
+                     date_livraison_prevue of Commande
                    end-unstring
            end-evaluate.
 
@@ -2030,6 +3262,9 @@
 
        TraitementFichierCommande.
            perform VerificationFichier.
+           if MessageErreurCommande equal spaces
+               perform VerificationDoublon
+           end-if.
            if MessageErreurCommande equal spaces
                perform TraitementCommande
            else
@@ -2037,8 +3272,27 @@
            end-if.
 
        SortieErreurCommande.
-           display ligne-MenuCommandeErreur.
-           accept ChoixNoCommande line 5 col 77.
+           if ModeTraitementLot equal "O"
+               perform EcritureJournalCommande-erreur
+           else
+               display ligne-MenuCommandeErreur
+               accept ChoixNoCommande line 5 col 77
+           end-if.
+
+      *    On refuse de re-traiter un fichier dont le contenu (somme de
+      *    controle) est identique au dernier traitement enregistre pour
+      *    ce numero de fichier - evite de recrediter le stock deux fois.
+       VerificationDoublon.
+           move 0 to SommeControleFichierRecupere.
+           exec sql
+               SELECT somme_controle INTO :SommeControleFichierRecupere
+               FROM HistoriqueFichierCommande
+               WHERE no_fichier = :ChoixNoCommande
+           end-exec.
+           if (sqlcode equal 0)
+               and (SommeControleFichierRecupere equal SommeControleFichier)
+               move "Ce fichier a deja ete traite (contenu identique au dernier traitement)" to MessageErreurCommande
+           end-if.
 
        VerificationFichier.
            perform VerificationFichier-init.
@@ -2050,25 +3304,55 @@
            move 0 to EOR.
            move 0 to NoligneCommande.
            move 0 to QuantiteTotalCommande.
+           move 0 to SommeControleFichier.
+           move 0 to NbRejetCommande.
+      *    En traitement de nuit le rapport de rejets est deja ouvert
+      *    pour tout le lot (voir TraitementLotCommande-init) afin que
+      *    les rejets de chaque fichier s'accumulent au lieu de
+      *    s'ecraser les uns les autres.
+           if ModeTraitementLot not equal "O"
+               open output f-fichierRejetCommande
+           end-if.
+           move spaces to EnteteRejetCommande.
+           move ChoixNoCommande to er-no-fichier.
+           write e-fichierRejetCommande from EnteteRejetCommande.
            perform openInput.
-           perform VerificationEntete.
+      *    Un fournisseur peut ne pas deposer de fichier un soir donne -
+      *    on journalise l'absence et on passe au fichier suivant au
+      *    lieu de laisser planter le traitement de nuit sur l'OPEN.
+           if StatutFichierCommandeCourant not equal "00"
+               move "Fichier absent ou illisible" to MessageErreurCommande
+               move 1 to EOR
+           else
+               perform VerificationEntete
+           end-if.
 
        VerificationEntete.
            perform ReadFichier.
 
       *    On vérifie que l'entête est conforme
            perform UnstringCommandeEntete.
+           move zero to tally-counter.
            inspect date_commande of Commande tallying tally-counter for all '/'.
 
            if (code_fournisseur of Commande equal low-value
                or no_commande of Commande equal low-value
                or date_commande of Commande equal low-value
+               or date_livraison_prevue of Commande equal low-value
                or tally-counter not equal 2
                )
                move "Entete du fichier non conforme" to MessageErreurCommande
                move 1 to EOR
            end-if.
 
+      *    On vérifie que la date de livraison prevue a un format conforme
+           move zero to tally-counter.
+           inspect date_livraison_prevue of Commande tallying tally-counter for all '/'.
+           if (tally-counter not equal 2)
+               move "Entete du fichier non conforme" to MessageErreurCommande
+               move 1 to EOR
+           end-if.
+
       *    On vérifie que le fournisseur existe en BDD
            move zero to CodeFournisseur.
            exec sql
@@ -2094,9 +3378,20 @@
                or quantite of Commande equal zero
                )
                move "Corps du fichier non conforme" to MessageErreurCommande
-               move 1 to EOR
+               perform EcritureRejetLigneCommande
            end-if.
            add quantite of Commande to QuantiteTotalCommande.
+           add code_article of Commande to SommeControleFichier.
+           add quantite of Commande to SommeControleFichier.
+
+      *    On consigne chaque ligne en erreur dans le rapport de rejets au
+      *    lieu d'arreter la verification a la premiere ligne non conforme.
+       EcritureRejetLigneCommande.
+           add 1 to NbRejetCommande.
+           move spaces to LigneRejetCommande.
+           move NoligneCommande to rj-no-ligne.
+           move MessageErreurCommande to rj-raison.
+           write e-fichierRejetCommande from LigneRejetCommande.
 
        VerificationFichier-derniereLigne.
            move 1 to EOR.
@@ -2109,10 +3404,19 @@
            if (QuantiteTotalCommande not equal quantite of Commande
                or TotalLigneCommande not equal code_article of Commande)
                move "Quantite d'articles ou nombre de lignes totales non conforme" to MessageErreurCommande
+               perform EcritureRejetLigneCommande
            end-if.
 
        VerificationFichier-fin.
            perform CloseInput.
+           if NbRejetCommande > 0
+               move NbRejetCommande to fr-nb-rejet
+               write e-fichierRejetCommande from FinRejetCommande
+               move "Fichier rejete - voir fichierRejetCommande.txt" to MessageErreurCommande
+           end-if.
+           if ModeTraitementLot not equal "O"
+               close f-fichierRejetCommande
+           end-if.
 
       *************************************************************
       *************************************************************
@@ -2134,10 +3438,12 @@
            perform ReadFichier.
       *    Insertion entête commande
            exec sql
-               INSERT INTO Commande (date_commande, id_fournisseur)
+               INSERT INTO Commande (date_commande, id_fournisseur, date_livraison_prevue, date_reception)
                    VALUES (
                        CAST(:Commande.date_commande as date),
-                       :Commande.code_fournisseur
+                       :Commande.code_fournisseur,
+                       CAST(:Commande.date_livraison_prevue as date),
+                       getdate()
                        )
            end-exec.
       *    On récupère l'id de la commande nouvellement insérée
@@ -2199,6 +3505,12 @@
            end-exec.
            add 1 to NoLigneCommande.
 
+      *    Historisation du mouvement de stock (reception)
+           exec sql
+               INSERT INTO MouvementStock (code_article, type_mouvement, quantite, date_mouvement)
+                   VALUES (:commande.code_article, 'ENTREE', :commande.quantite, getdate())
+           end-exec.
+
       *    Ecriture etat stock
            move code_article of article to code_article of CorpsFichierEtatStock.
            move libelle of article to libelle of CorpsFichierEtatStock.
@@ -2223,8 +3535,37 @@
            write e-fichierEtatStock from FinPiedDePageFichierEtatStock
            close f-fichierEtatStock.
 
-           display ligne-MenuCommandeSucces.
-           accept ChoixNoCommande line 5 col 77.
+           perform EnregistrerHistoriqueFichier.
+
+           if ModeTraitementLot equal "O"
+               perform EcritureJournalCommande-succes
+           else
+               display ligne-MenuCommandeSucces
+               accept ChoixNoCommande line 5 col 77
+           end-if.
+
+      *    On memorise la somme de controle et le no_commande generes pour
+      *    ce numero de fichier, afin de detecter un re-traitement a l'identique.
+       EnregistrerHistoriqueFichier.
+           exec sql
+               SELECT COUNT(*) INTO :VerifFichierDejaTraite
+               FROM HistoriqueFichierCommande
+               WHERE no_fichier = :ChoixNoCommande
+           end-exec.
+           if VerifFichierDejaTraite equal 0
+               exec sql
+                   INSERT INTO HistoriqueFichierCommande (no_fichier, somme_controle, no_commande, date_traitement)
+                   VALUES (:ChoixNoCommande, :SommeControleFichier, :Commande.no_commande, getdate())
+               end-exec
+           else
+               exec sql
+                   UPDATE HistoriqueFichierCommande
+                      SET somme_controle   = :SommeControleFichier,
+                          no_commande      = :Commande.no_commande,
+                          date_traitement  = getdate()
+                    WHERE no_fichier = :ChoixNoCommande
+               end-exec
+           end-if.
 
       *************************************************************
       *************************************************************
@@ -2358,13 +3699,14 @@
       **********************************************************
        RechercheArticleParNom.
            exec sql
-              SELECT code_article,id_fournisseur, libelle, quantite_stock, quantite_min, quantite_mediane, date_crea, date_modif, raison_sociale
+              SELECT code_article,id_fournisseur, libelle, quantite_stock, quantite_min, quantite_mediane, prix_achat, date_crea, date_modif, raison_sociale
               INTO :ArticleRecupere.code_article,
                    :ArticleRecupere.id_fournisseur,
                    :ArticleRecupere.libelle,
                    :ArticleRecupere.quantite_stock,
                    :ArticleRecupere.quantite_min,
                    :ArticleRecupere.quantite_mediane,
+                   :ArticleRecupere.prix_achat,
                    :ArticleRecupere.date_crea,
                    :ArticleRecupere.date_modif,
                    :ArticleRecupere.raison_sociale
@@ -2379,13 +3721,14 @@
       **********************************************************
        RechercheArticleParId.
            exec sql
-              SELECT   code_article,id_fournisseur, libelle, quantite_stock, quantite_min, quantite_mediane, date_crea, date_modif, raison_sociale
+              SELECT   code_article,id_fournisseur, libelle, quantite_stock, quantite_min, quantite_mediane, prix_achat, date_crea, date_modif, raison_sociale
               INTO :ArticleRecupere.code_article,
                    :ArticleRecupere.id_fournisseur,
                    :ArticleRecupere.libelle,
                    :ArticleRecupere.quantite_stock,
                    :ArticleRecupere.quantite_min,
                    :ArticleRecupere.quantite_mediane,
+                   :ArticleRecupere.prix_achat,
                    :ArticleRecupere.date_crea,
                    :ArticleRecupere.date_modif,
                    :ArticleRecupere.raison_sociale
